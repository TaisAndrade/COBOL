@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATURAMENTO-CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DADOS ASSIGN
+           'CAMINHO DO ARQUIVO\DADOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-STATUS-ARQUIVO.
+
+           SELECT FATURA ASSIGN
+           'CAMINHO DO ARQUIVO\FATURA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FATURA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS.
+       01 INFO-CLIENTE.
+           COPY INFO-CLIENTE.
+
+       FD FATURA.
+       01 FAT-LINHA  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-ARQUIVO            PIC 99.
+       77 WS-STATUS-FATURA             PIC 99.
+       77 WS-FIM-ARQUIVO               PIC 99.
+       77 WS-OPERADOR                  PIC X(1).
+       77 WS-OPERADOR-VALIDO           PIC X VALUE 'N'.
+       77 WS-CALCULO-VALIDO            PIC X VALUE 'S'.
+       77 WS-VALOR-BASE                PIC 9(5)V99.
+       77 WS-VALOR-TARIFA              PIC 9(5)V99.
+       77 WS-VALOR-CALCULADO           PIC 9(6)V99.
+       77 WS-TOTAL-FATURADO            PIC 9(6).
+       01 WS-INFO-CLIENTE.
+           COPY INFO-CLIENTE
+               REPLACING ==COD-CLIENTE==  BY ==WS-COD-CLIENTE==
+                         ==NOME-CLIENTE== BY ==WS-NOME-CLIENTE==
+                         ==TEL-CLIENTE==  BY ==WS-TEL-CLIENTE==.
+       01 WS-LINHA-FATURA.
+           03 FAT-COD-CLIENTE           PIC ZZZ.
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 FAT-NOME-CLIENTE          PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 FAT-VALOR                 PIC ZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "***** FATURAMENTO DE CLIENTES ***** ".
+           PERFORM P100-PARAMETROS     THRU P100-FIM-PARAMETROS.
+           PERFORM P200-PROCESSA       THRU P200-FIM-PROCESSA.
+           STOP RUN.
+
+       P100-PARAMETROS.
+           MOVE 'N' TO WS-OPERADOR-VALIDO
+           PERFORM UNTIL WS-OPERADOR-VALIDO EQUAL 'S'
+               DISPLAY "OPERADOR DO CALCULO DA COBRANCA + - * /:"
+               ACCEPT WS-OPERADOR
+               EVALUATE WS-OPERADOR
+                   WHEN '+'
+                   WHEN '-'
+                   WHEN '*'
+                   WHEN '/'
+                       MOVE 'S' TO WS-OPERADOR-VALIDO
+                   WHEN OTHER
+                       DISPLAY "OPERADOR INVALIDO. TENTE NOVAMENTE."
+               END-EVALUATE
+           END-PERFORM.
+
+           DISPLAY "VALOR BASE DA COBRANCA: " WITH NO ADVANCING
+           ACCEPT WS-VALOR-BASE
+
+           DISPLAY "VALOR DA TARIFA/MULTA: " WITH NO ADVANCING
+           ACCEPT WS-VALOR-TARIFA.
+       P100-FIM-PARAMETROS.
+
+       P200-PROCESSA.
+           SET WS-FIM-ARQUIVO  TO 0.
+           MOVE ZERO TO WS-TOTAL-FATURADO.
+
+           OPEN INPUT  DADOS
+           OPEN OUTPUT FATURA
+
+           PERFORM UNTIL WS-FIM-ARQUIVO EQUAL 1
+               READ DADOS NEXT RECORD INTO WS-INFO-CLIENTE
+                   AT END
+                       MOVE 1 TO WS-FIM-ARQUIVO
+                  NOT AT END
+                       PERFORM P300-CALCULA-COBRANCA
+                           THRU P300-FIM-CALCULA-COBRANCA
+                       IF WS-CALCULO-VALIDO EQUAL 'S'
+                           PERFORM P310-GRAVA-FATURA
+                           ADD 1 TO WS-TOTAL-FATURADO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "FATURAMENTO CONCLUIDO. CLIENTES FATURADOS: "
+                   WS-TOTAL-FATURADO
+
+           CLOSE DADOS
+           CLOSE FATURA.
+       P200-FIM-PROCESSA.
+
+       P300-CALCULA-COBRANCA.
+           MOVE 'S' TO WS-CALCULO-VALIDO
+           EVALUATE WS-OPERADOR
+               WHEN '+'
+                   COMPUTE WS-VALOR-CALCULADO =
+                           WS-VALOR-BASE + WS-VALOR-TARIFA
+               WHEN '-'
+                   COMPUTE WS-VALOR-CALCULADO =
+                           WS-VALOR-BASE - WS-VALOR-TARIFA
+               WHEN '*'
+                   COMPUTE WS-VALOR-CALCULADO =
+                           WS-VALOR-BASE * WS-VALOR-TARIFA
+               WHEN '/'
+                   IF WS-VALOR-TARIFA EQUAL ZERO
+                       DISPLAY "ERRO: DIVISAO POR ZERO PARA O CLIENTE "
+                               WS-COD-CLIENTE
+                       MOVE ZERO TO WS-VALOR-CALCULADO
+                       MOVE 'N' TO WS-CALCULO-VALIDO
+                   ELSE
+                       COMPUTE WS-VALOR-CALCULADO =
+                               WS-VALOR-BASE / WS-VALOR-TARIFA
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO WS-VALOR-CALCULADO
+                   MOVE 'N' TO WS-CALCULO-VALIDO
+           END-EVALUATE.
+       P300-FIM-CALCULA-COBRANCA.
+
+       P310-GRAVA-FATURA.
+           MOVE WS-COD-CLIENTE      TO FAT-COD-CLIENTE
+           MOVE WS-NOME-CLIENTE     TO FAT-NOME-CLIENTE
+           MOVE WS-VALOR-CALCULADO  TO FAT-VALOR
+           WRITE FAT-LINHA FROM WS-LINHA-FATURA.
+
+       END PROGRAM FATURAMENTO-CLIENTE.
