@@ -0,0 +1,3 @@
+           03 COD-CLIENTE              PIC 9(3).
+           03 NOME-CLIENTE             PIC X(20).
+           03 TEL-CLIENTE              PIC X(10).
