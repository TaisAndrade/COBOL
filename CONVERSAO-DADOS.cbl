@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERSAO-DADOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DADOS-ANTIGO ASSIGN
+           'CAMINHO DO ARQUIVO\DADOS-ANTIGO.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ANTIGO.
+
+           SELECT DADOS ASSIGN
+           'CAMINHO DO ARQUIVO\DADOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-STATUS-ARQUIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS-ANTIGO.
+       01 INFO-CLIENTE-ANTIGO.
+           COPY INFO-CLIENTE
+               REPLACING ==COD-CLIENTE==  BY ==ANT-COD-CLIENTE==
+                         ==NOME-CLIENTE== BY ==ANT-NOME-CLIENTE==
+                         ==TEL-CLIENTE==  BY ==ANT-TEL-CLIENTE==.
+
+       FD DADOS.
+       01 INFO-CLIENTE.
+           COPY INFO-CLIENTE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-ANTIGO             PIC 99.
+       77 WS-STATUS-ARQUIVO            PIC 99.
+       77 WS-FIM-ARQUIVO               PIC 99.
+       77 WS-TOTAL-CONVERTIDOS         PIC 9(5) VALUE ZERO.
+       77 WS-TOTAL-REJEITADOS          PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "***** CONVERSAO DE DADOS.DAT PARA INDEXADO ***** ".
+           SET WS-FIM-ARQUIVO TO 0.
+
+           OPEN INPUT  DADOS-ANTIGO
+           OPEN OUTPUT DADOS
+
+           PERFORM UNTIL WS-FIM-ARQUIVO EQUAL 1
+               READ DADOS-ANTIGO
+                   AT END
+                       MOVE 1 TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       MOVE ANT-COD-CLIENTE  TO COD-CLIENTE
+                       MOVE ANT-NOME-CLIENTE TO NOME-CLIENTE
+                       MOVE ANT-TEL-CLIENTE  TO TEL-CLIENTE
+                       WRITE INFO-CLIENTE
+                           INVALID KEY
+                               DISPLAY "CODIGO DUPLICADO IGNORADO: "
+                                       ANT-COD-CLIENTE
+                               ADD 1 TO WS-TOTAL-REJEITADOS
+                           NOT INVALID KEY
+                               ADD 1 TO WS-TOTAL-CONVERTIDOS
+                       END-WRITE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "CONVERSAO CONCLUIDA. REGISTROS CONVERTIDOS: "
+                   WS-TOTAL-CONVERTIDOS
+           DISPLAY "REGISTROS REJEITADOS (CODIGO DUPLICADO): "
+                   WS-TOTAL-REJEITADOS
+
+           CLOSE DADOS-ANTIGO
+           CLOSE DADOS
+
+           STOP RUN.
+
+       END PROGRAM CONVERSAO-DADOS.
