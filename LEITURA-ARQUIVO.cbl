@@ -5,46 +5,410 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DADOS ASSIGN
-           'CAMINHO DO ARQUIVO\NOME-ARQUIVO.EXTENSÃO'
-           ORGANIZATION IS SEQUENTIAL
+           'CAMINHO DO ARQUIVO\DADOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
            FILE STATUS IS WS-STATUS-ARQUIVO.
 
+           SELECT RELATORIO ASSIGN
+           'CAMINHO DO ARQUIVO\RELATORIO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT EXCECOES ASSIGN
+           'CAMINHO DO ARQUIVO\EXCECOES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EXCECOES.
+
+           SELECT CHECKPOINT ASSIGN
+           'CAMINHO DO ARQUIVO\CHECKPOINT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+           SELECT EXTRATO ASSIGN
+           'CAMINHO DO ARQUIVO\EXTRATO.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EXTRATO.
+
+           SELECT DUPLICADOS ASSIGN
+           'CAMINHO DO ARQUIVO\DUPLICADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-DUPLICADOS.
+
        DATA DIVISION.
        FILE SECTION.
        FD DADOS.
        01 INFO-CLIENTE.
-           03 COD-CLIENTE              PIC 9(3).
-           03 NOME-CLIENTE             PIC X(20).
-           03 TEL-CLIENTE              PIC X(10).
+           COPY INFO-CLIENTE.
+
+       FD RELATORIO.
+       01 REL-LINHA                    PIC X(80).
+
+       FD EXCECOES.
+       01 EXC-LINHA                    PIC X(80).
+
+       FD CHECKPOINT.
+       01 CKPT-LINHA                   PIC X(18).
+
+       FD EXTRATO.
+       01 EXT-INFO-CLIENTE.
+           COPY INFO-CLIENTE
+               REPLACING ==COD-CLIENTE==  BY ==EXT-COD-CLIENTE==
+                         ==NOME-CLIENTE== BY ==EXT-NOME-CLIENTE==
+                         ==TEL-CLIENTE==  BY ==EXT-TEL-CLIENTE==.
+
+       FD DUPLICADOS.
+       01 DUP-LINHA                    PIC X(80).
 
        WORKING-STORAGE SECTION.
+       77 WS-STATUS-EXTRATO            PIC 99.
+       77 WS-STATUS-DUPLICADOS         PIC 99.
+       77 WS-FIM-EXTRATO               PIC 99.
+       77 WS-TOTAL-CARGA               PIC 9(5) VALUE ZERO.
+       77 WS-TOTAL-DUPLICADOS          PIC 9(5) VALUE ZERO.
+       01 WS-LINHA-DUPLICADO.
+           03 DUP-COD-CLIENTE           PIC ZZZ.
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 DUP-NOME-CLIENTE          PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 DUP-TEL-CLIENTE           PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 DUP-ORIGEM                PIC X(14).
        77 WS-STATUS-ARQUIVO            PIC 99.
+       77 WS-STATUS-RELATORIO          PIC 99.
+       77 WS-STATUS-EXCECOES           PIC 99.
+       77 WS-STATUS-CHECKPOINT         PIC 99.
+       77 WS-CKPT-COD-CLIENTE          PIC 9(3) VALUE ZERO.
+       77 WS-CONTADOR-CHECKPOINT       PIC 9(5) VALUE ZERO.
+       77 WS-INTERVALO-CHECKPOINT      PIC 9(3) VALUE 1.
+       01 WS-LINHA-CHECKPOINT.
+           03 CKPT-COD-CLIENTE          PIC 9(3).
+           03 CKPT-TOTAL-CLIENTES       PIC 9(5).
+           03 CKPT-TOTAL-EXCECOES       PIC 9(5).
+           03 CKPT-NUM-PAGINA           PIC 9(3).
+           03 CKPT-LINHAS-PAGINA        PIC 9(2).
        77 WS-FIM-ARQUIVO               PIC 99.
+       77 WS-REGISTRO-VALIDO           PIC X VALUE 'S'.
+       77 WS-TOTAL-EXCECOES            PIC 9(5) VALUE ZERO.
+       77 WS-OPCAO-MENU                PIC 9.
+       77 WS-LINHAS-PAGINA             PIC 9(2) VALUE ZERO.
+       77 WS-NUM-PAGINA                PIC 9(3) VALUE ZERO.
+       77 WS-MAX-LINHAS-PAGINA         PIC 9(2) VALUE 20.
+       77 WS-TOTAL-CLIENTES            PIC 9(5) VALUE ZERO.
+       01 WS-DATA-SISTEMA              PIC 9(6).
+       01 WS-DATA-REDEF REDEFINES WS-DATA-SISTEMA.
+           03 WS-DATA-AA               PIC 99.
+           03 WS-DATA-MM               PIC 99.
+           03 WS-DATA-DD               PIC 99.
+       01 WS-CABECALHO-1.
+           03 FILLER                   PIC X(22)
+                                        VALUE "RELATORIO DE CLIENTES".
+           03 FILLER                   PIC X(28) VALUE SPACES.
+           03 FILLER                   PIC X(10) VALUE "DATA: ".
+           03 REL-DATA-DD               PIC 99.
+           03 FILLER                   PIC X VALUE "/".
+           03 REL-DATA-MM               PIC 99.
+           03 FILLER                   PIC X VALUE "/".
+           03 REL-DATA-AA               PIC 99.
+       01 WS-CABECALHO-2.
+           03 FILLER                   PIC X(10) VALUE "PAGINA: ".
+           03 REL-NUM-PAGINA            PIC ZZ9.
+       01 WS-CABECALHO-3.
+           03 FILLER                   PIC X(12) VALUE "COD.CLIENTE".
+           03 FILLER                   PIC X(22) VALUE "NOME".
+           03 FILLER                   PIC X(10) VALUE "TELEFONE".
+       01 WS-LINHA-DETALHE.
+           03 REL-COD-CLIENTE           PIC ZZ9.
+           03 FILLER                   PIC X(9) VALUE SPACES.
+           03 REL-NOME-CLIENTE          PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 REL-TEL-CLIENTE           PIC X(10).
+       01 WS-LINHA-TOTAL.
+           03 FILLER                   PIC X(16)
+                                        VALUE "TOTAL CLIENTES: ".
+           03 REL-TOTAL-CLIENTES        PIC ZZZZ9.
+       01 WS-LINHA-EXCECAO.
+           03 EXC-COD-CLIENTE           PIC X(5).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 EXC-NOME-CLIENTE          PIC X(20).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 EXC-TEL-CLIENTE           PIC X(10).
+           03 FILLER                   PIC X(2) VALUE SPACES.
+           03 EXC-MOTIVO                PIC X(30).
        01 WS-INFO-CLIENTE.
-           03 WS-COD-CLIENTE           PIC 9(3).
-           03 WS-NOME-CLIENTE          PIC X(20).
-           03 WS-TEL-CLIENTE           PIC X(10).
+           COPY INFO-CLIENTE
+               REPLACING ==COD-CLIENTE==  BY ==WS-COD-CLIENTE==
+                         ==NOME-CLIENTE== BY ==WS-NOME-CLIENTE==
+                         ==TEL-CLIENTE==  BY ==WS-TEL-CLIENTE==.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "******* LISTA DE CLIENTES ********* ".
-           SET WS-STATUS-ARQUIVO  TO 0.
+           MOVE 0 TO WS-OPCAO-MENU.
+
+           PERFORM UNTIL WS-OPCAO-MENU EQUAL 9
+               DISPLAY " "
+               DISPLAY "1 - LISTAGEM COMPLETA DE CLIENTES"
+               DISPLAY "2 - CONSULTA DE CLIENTE POR CODIGO"
+               DISPLAY "3 - CARGA DE ARQUIVO EXTRATO PARA DADOS"
+               DISPLAY "9 - SAIR"
+               DISPLAY "OPCAO: " WITH NO ADVANCING
+               ACCEPT WS-OPCAO-MENU
+
+               EVALUATE WS-OPCAO-MENU
+                   WHEN 1
+                       PERFORM P100-LISTAGEM
+                   WHEN 2
+                       PERFORM P200-CONSULTA
+                   WHEN 3
+                       PERFORM P300-CARGA-EXTRATO
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA."
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
+
+       P100-LISTAGEM.
            SET WS-FIM-ARQUIVO  TO 0.
+           MOVE ZERO TO WS-CONTADOR-CHECKPOINT.
+           ACCEPT WS-DATA-SISTEMA FROM DATE.
+
+           PERFORM P150-LE-CHECKPOINT.
 
            OPEN INPUT DADOS
 
+           IF WS-CKPT-COD-CLIENTE IS GREATER THAN ZERO
+               DISPLAY "RETOMANDO A PARTIR DO CLIENTE: "
+                       WS-CKPT-COD-CLIENTE
+               OPEN EXTEND RELATORIO
+               IF WS-STATUS-RELATORIO EQUAL 35
+                   OPEN OUTPUT RELATORIO
+               END-IF
+               OPEN EXTEND EXCECOES
+               IF WS-STATUS-EXCECOES EQUAL 35
+                   OPEN OUTPUT EXCECOES
+               END-IF
+               MOVE WS-CKPT-COD-CLIENTE TO COD-CLIENTE
+               START DADOS KEY IS GREATER THAN COD-CLIENTE
+                   INVALID KEY
+                       MOVE 1 TO WS-FIM-ARQUIVO
+               END-START
+           ELSE
+               OPEN OUTPUT RELATORIO
+               OPEN OUTPUT EXCECOES
+           END-IF
+
            PERFORM UNTIL WS-FIM-ARQUIVO EQUAL 1
-               READ DADOS INTO WS-INFO-CLIENTE
+               READ DADOS NEXT RECORD INTO WS-INFO-CLIENTE
                    AT END
                        MOVE 1 TO WS-FIM-ARQUIVO
                   NOT AT END
-                       DISPLAY "COD. CLIENTE: " WS-COD-CLIENTE
-                               " NOME: " WS-NOME-CLIENTE
-                               " TELEFONE: " WS-TEL-CLIENTE
-                END-READ
+                       PERFORM P130-VALIDA-CLIENTE
+                       IF WS-REGISTRO-VALIDO EQUAL 'S'
+                           PERFORM P110-IMPRIME-DETALHE
+                           ADD 1 TO WS-TOTAL-CLIENTES
+                       ELSE
+                           PERFORM P140-GRAVA-EXCECAO
+                           ADD 1 TO WS-TOTAL-EXCECOES
+                       END-IF
+                       PERFORM P160-ATUALIZA-CHECKPOINT
+               END-READ
            END-PERFORM
 
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE WS-TOTAL-CLIENTES TO REL-TOTAL-CLIENTES
+           WRITE REL-LINHA FROM WS-LINHA-TOTAL
+
+           DISPLAY "RELATORIO GERADO. TOTAL DE CLIENTES: "
+                   WS-TOTAL-CLIENTES
+           DISPLAY "REGISTROS EM EXCECAO: " WS-TOTAL-EXCECOES
+
+           PERFORM P170-LIMPA-CHECKPOINT
+
            CLOSE DADOS
+           CLOSE RELATORIO
+           CLOSE EXCECOES.
+
+       P110-IMPRIME-DETALHE.
+           IF WS-LINHAS-PAGINA IS GREATER THAN OR EQUAL TO
+                   WS-MAX-LINHAS-PAGINA
+               PERFORM P120-IMPRIME-CABECALHO
+           END-IF
+
+           MOVE WS-COD-CLIENTE  TO REL-COD-CLIENTE
+           MOVE WS-NOME-CLIENTE TO REL-NOME-CLIENTE
+           MOVE WS-TEL-CLIENTE  TO REL-TEL-CLIENTE
+           WRITE REL-LINHA FROM WS-LINHA-DETALHE
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       P120-IMPRIME-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE ZERO TO WS-LINHAS-PAGINA
+
+           IF WS-NUM-PAGINA IS GREATER THAN 1
+               MOVE SPACES TO REL-LINHA
+               WRITE REL-LINHA
+                   BEFORE ADVANCING PAGE
+           END-IF
+
+           MOVE WS-DATA-DD TO REL-DATA-DD
+           MOVE WS-DATA-MM TO REL-DATA-MM
+           MOVE WS-DATA-AA TO REL-DATA-AA
+           WRITE REL-LINHA FROM WS-CABECALHO-1
+
+           MOVE WS-NUM-PAGINA TO REL-NUM-PAGINA
+           WRITE REL-LINHA FROM WS-CABECALHO-2
+
+           MOVE SPACES TO REL-LINHA
+           WRITE REL-LINHA
+
+           WRITE REL-LINHA FROM WS-CABECALHO-3.
+
+       P130-VALIDA-CLIENTE.
+           MOVE 'S' TO WS-REGISTRO-VALIDO
+           MOVE SPACES TO EXC-MOTIVO
+
+           IF WS-COD-CLIENTE IS NOT NUMERIC
+                   OR WS-COD-CLIENTE EQUAL ZERO
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "CODIGO DE CLIENTE INVALIDO" TO EXC-MOTIVO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO EQUAL 'S'
+               IF WS-NOME-CLIENTE EQUAL SPACES
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE "NOME DE CLIENTE EM BRANCO" TO EXC-MOTIVO
+               END-IF
+           END-IF
+
+           IF WS-REGISTRO-VALIDO EQUAL 'S'
+               IF WS-TEL-CLIENTE IS NOT NUMERIC
+                       OR WS-TEL-CLIENTE EQUAL ZERO
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE "TELEFONE DE CLIENTE INVALIDO" TO EXC-MOTIVO
+               END-IF
+           END-IF.
+
+       P140-GRAVA-EXCECAO.
+           MOVE WS-COD-CLIENTE  TO EXC-COD-CLIENTE
+           MOVE WS-NOME-CLIENTE TO EXC-NOME-CLIENTE
+           MOVE WS-TEL-CLIENTE  TO EXC-TEL-CLIENTE
+           WRITE EXC-LINHA FROM WS-LINHA-EXCECAO.
+
+       P150-LE-CHECKPOINT.
+           MOVE ZERO TO WS-CKPT-COD-CLIENTE
+           MOVE ZERO TO WS-TOTAL-CLIENTES
+           MOVE ZERO TO WS-TOTAL-EXCECOES
+           MOVE ZERO TO WS-NUM-PAGINA
+           MOVE WS-MAX-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+
+           OPEN INPUT CHECKPOINT
+           IF WS-STATUS-CHECKPOINT EQUAL ZERO
+               READ CHECKPOINT INTO WS-LINHA-CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-COD-CLIENTE    TO WS-CKPT-COD-CLIENTE
+                       MOVE CKPT-TOTAL-CLIENTES TO WS-TOTAL-CLIENTES
+                       MOVE CKPT-TOTAL-EXCECOES TO WS-TOTAL-EXCECOES
+                       MOVE CKPT-NUM-PAGINA     TO WS-NUM-PAGINA
+                       MOVE CKPT-LINHAS-PAGINA  TO WS-LINHAS-PAGINA
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+       P160-ATUALIZA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-CHECKPOINT
+           IF WS-CONTADOR-CHECKPOINT IS GREATER THAN OR EQUAL TO
+                   WS-INTERVALO-CHECKPOINT
+               MOVE WS-COD-CLIENTE    TO CKPT-COD-CLIENTE
+               MOVE WS-TOTAL-CLIENTES TO CKPT-TOTAL-CLIENTES
+               MOVE WS-TOTAL-EXCECOES TO CKPT-TOTAL-EXCECOES
+               MOVE WS-NUM-PAGINA     TO CKPT-NUM-PAGINA
+               MOVE WS-LINHAS-PAGINA  TO CKPT-LINHAS-PAGINA
+               OPEN OUTPUT CHECKPOINT
+               WRITE CKPT-LINHA FROM WS-LINHA-CHECKPOINT
+               CLOSE CHECKPOINT
+               MOVE ZERO TO WS-CONTADOR-CHECKPOINT
+           END-IF.
+
+       P170-LIMPA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT.
+
+       P200-CONSULTA.
+           DISPLAY "DIGITE O CODIGO DO CLIENTE: " WITH NO ADVANCING
+           ACCEPT WS-COD-CLIENTE
+
+           OPEN INPUT DADOS
+
+           MOVE WS-COD-CLIENTE TO COD-CLIENTE
+           READ DADOS
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO PARA O CODIGO: "
+                           WS-COD-CLIENTE
+               NOT INVALID KEY
+                   DISPLAY "COD. CLIENTE: " COD-CLIENTE
+                           " NOME: " NOME-CLIENTE
+                           " TELEFONE: " TEL-CLIENTE
+           END-READ
+
+           CLOSE DADOS.
+
+       P300-CARGA-EXTRATO.
+           SET WS-FIM-EXTRATO  TO 0.
+           MOVE ZERO TO WS-TOTAL-CARGA.
+           MOVE ZERO TO WS-TOTAL-DUPLICADOS.
+
+           OPEN I-O    DADOS
+           OPEN INPUT  EXTRATO
+           OPEN OUTPUT DUPLICADOS
+
+           PERFORM UNTIL WS-FIM-EXTRATO EQUAL 1
+               READ EXTRATO
+                   AT END
+                       MOVE 1 TO WS-FIM-EXTRATO
+                   NOT AT END
+                       MOVE EXT-COD-CLIENTE  TO COD-CLIENTE
+                       MOVE EXT-NOME-CLIENTE TO NOME-CLIENTE
+                       MOVE EXT-TEL-CLIENTE  TO TEL-CLIENTE
+                       WRITE INFO-CLIENTE
+                           INVALID KEY
+                               PERFORM P310-GRAVA-DUPLICADO
+                               ADD 1 TO WS-TOTAL-DUPLICADOS
+                           NOT INVALID KEY
+                               ADD 1 TO WS-TOTAL-CARGA
+                       END-WRITE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "CARGA CONCLUIDA. CLIENTES INCLUIDOS: "
+                   WS-TOTAL-CARGA
+           DISPLAY "CODIGOS DUPLICADOS ENCONTRADOS: "
+                   WS-TOTAL-DUPLICADOS
+
+           CLOSE DADOS
+           CLOSE EXTRATO
+           CLOSE DUPLICADOS.
+
+       P310-GRAVA-DUPLICADO.
+           READ DADOS
+               NOT INVALID KEY
+                   MOVE COD-CLIENTE      TO DUP-COD-CLIENTE
+                   MOVE NOME-CLIENTE     TO DUP-NOME-CLIENTE
+                   MOVE TEL-CLIENTE      TO DUP-TEL-CLIENTE
+                   MOVE "JA CADASTRADO"  TO DUP-ORIGEM
+                   WRITE DUP-LINHA FROM WS-LINHA-DUPLICADO
+           END-READ
+
+           MOVE EXT-COD-CLIENTE  TO DUP-COD-CLIENTE
+           MOVE EXT-NOME-CLIENTE TO DUP-NOME-CLIENTE
+           MOVE EXT-TEL-CLIENTE  TO DUP-TEL-CLIENTE
+           MOVE "NO EXTRATO"     TO DUP-ORIGEM
+           WRITE DUP-LINHA FROM WS-LINHA-DUPLICADO.
 
-           STOP RUN.
        END PROGRAM LEITURA-ARQUIVO.
