@@ -6,18 +6,102 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO ASSIGN
+           'CAMINHO DO ARQUIVO\HISTORICO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-HISTORICO.
+
+           SELECT ENTRADA-LOTE ASSIGN
+           'CAMINHO DO ARQUIVO\ENTRADA-LOTE.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ENTRADA-LOTE.
+
+           SELECT SAIDA-LOTE ASSIGN
+           'CAMINHO DO ARQUIVO\SAIDA-LOTE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-SAIDA-LOTE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTORICO.
+       01 HIST-LINHA  PIC X(80).
+
+       FD ENTRADA-LOTE.
+       01 LOTE-REGISTRO-ENTRADA.
+           03 LOTE-OPERADOR  PIC X(1).
+           03 LOTE-NUM-1     PIC 9(3)V99.
+           03 LOTE-NUM-2     PIC 9(3)V99.
+
+       FD SAIDA-LOTE.
+       01 LOTE-LINHA-SAIDA  PIC X(80).
+
        WORKING-STORAGE SECTION.
             77 WS-NUM-1    PIC 9(3)V99.
             77 WS-NUM-2    PIC 9(3)V99.
             77 WS-RESULT   PIC 9(4)V99.
             77 WS-OPERADOR PIC X(1).
             77 WS-OPCAO    PIC A.
+            77 WS-OPERADOR-VALIDO  PIC X VALUE 'N'.
+            77 WS-CALCULO-VALIDO   PIC X VALUE 'S'.
+            77 WS-STATUS-HISTORICO PIC 99.
+            77 WS-DATA-SISTEMA     PIC 9(6).
+            77 WS-HORA-SISTEMA     PIC 9(8).
+            01 WS-LINHA-HISTORICO.
+                03 HIST-DATA       PIC 9(6).
+                03 FILLER          PIC X VALUE SPACE.
+                03 HIST-HORA       PIC 9(8).
+                03 FILLER          PIC X VALUE SPACE.
+                03 HIST-OPERADOR   PIC X(1).
+                03 FILLER          PIC X VALUE SPACE.
+                03 HIST-NUM-1      PIC ZZZ,99.
+                03 FILLER          PIC X VALUE SPACE.
+                03 HIST-NUM-2      PIC ZZZ,99.
+                03 FILLER          PIC X VALUE SPACE.
+                03 HIST-RESULT     PIC ZZZZ,99.
+            77 WS-MODO-EXECUCAO        PIC X.
+            77 WS-STATUS-ENTRADA-LOTE  PIC 99.
+            77 WS-STATUS-SAIDA-LOTE    PIC 99.
+            77 WS-FIM-LOTE             PIC 99.
+            01 WS-LINHA-LOTE-SAIDA.
+                03 LOTE-SAI-OPERADOR   PIC X(1).
+                03 FILLER              PIC X VALUE SPACE.
+                03 LOTE-SAI-NUM-1      PIC ZZZ,99.
+                03 FILLER              PIC X VALUE SPACE.
+                03 LOTE-SAI-NUM-2      PIC ZZZ,99.
+                03 FILLER              PIC X VALUE SPACE.
+                03 LOTE-SAI-RESULT     PIC ZZZZ,99.
+                03 FILLER              PIC X VALUE SPACE.
+                03 LOTE-SAI-SITUACAO   PIC X(9).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "MODO DE EXECUCAO: (I) INTERATIVO  (L) LOTE: ".
+           ACCEPT WS-MODO-EXECUCAO.
+
+           IF WS-MODO-EXECUCAO EQUAL 'L' OR WS-MODO-EXECUCAO EQUAL 'l'
+               PERFORM P500-INICIO-LOTE THRU P500-FIM-LOTE
+           ELSE
+               PERFORM P100-INICIO THRU P100-FIM
+           END-IF.
+
+           STOP RUN.
+
        P100-INICIO.
-           DISPLAY "SELECIONE O OPERADOR + - * /:".
-           ACCEPT WS-OPERADOR.
+           MOVE 'N' TO WS-OPERADOR-VALIDO
+           PERFORM UNTIL WS-OPERADOR-VALIDO EQUAL 'S'
+               DISPLAY "SELECIONE O OPERADOR + - * /:"
+               ACCEPT WS-OPERADOR
+               EVALUATE WS-OPERADOR
+                   WHEN '+'
+                   WHEN '-'
+                   WHEN '*'
+                   WHEN '/'
+                       MOVE 'S' TO WS-OPERADOR-VALIDO
+                   WHEN OTHER
+                       DISPLAY "OPERADOR INVALIDO. TENTE NOVAMENTE."
+               END-EVALUATE
+           END-PERFORM.
 
            DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
             ACCEPT WS-NUM-1.
@@ -30,6 +114,7 @@
        P100-FIM.
 
        P200-INICIO-CALC.
+           MOVE 'S' TO WS-CALCULO-VALIDO
            EVALUATE WS-OPERADOR
                 WHEN '+'
                     COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
@@ -38,12 +123,27 @@
                 WHEN '*'
                     COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
                 WHEN  '/'
-                    COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2
+                    IF WS-NUM-2 EQUAL ZERO
+                        DISPLAY "ERRO: DIVISAO POR ZERO. "
+                                "RESULTADO NAO CALCULADO."
+                        MOVE ZERO TO WS-RESULT
+                        MOVE 'N' TO WS-CALCULO-VALIDO
+                    ELSE
+                        COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2
+                    END-IF
+                WHEN OTHER
+                    DISPLAY "OPERADOR INVALIDO. "
+                            "RESULTADO NAO CALCULADO."
+                    MOVE ZERO TO WS-RESULT
+                    MOVE 'N' TO WS-CALCULO-VALIDO
            END-EVALUATE.
        P200-FIM-CALC.
 
        P300-INCIO-OPCAO.
-           DISPLAY "O RESULTADO E: " WS-RESULT.
+           IF WS-CALCULO-VALIDO EQUAL 'S'
+               DISPLAY "O RESULTADO E: " WS-RESULT
+               PERFORM P600-INICIO-HISTORICO THRU P600-FIM-HISTORICO
+           END-IF.
 
            DISPLAY "DESEJA CONTINUAR CALCULANDO <S> SIM <N> NAO?".
            ACCEPT WS-OPCAO.
@@ -53,5 +153,63 @@
            END-IF.
        P300-FIM-OPCAO.
 
-           STOP RUN.
+       P500-INICIO-LOTE.
+           MOVE 0 TO WS-FIM-LOTE.
+
+           OPEN INPUT  ENTRADA-LOTE
+           OPEN OUTPUT SAIDA-LOTE
+
+           PERFORM UNTIL WS-FIM-LOTE EQUAL 1
+               READ ENTRADA-LOTE
+                   AT END
+                       MOVE 1 TO WS-FIM-LOTE
+                   NOT AT END
+                       MOVE LOTE-OPERADOR TO WS-OPERADOR
+                       MOVE LOTE-NUM-1    TO WS-NUM-1
+                       MOVE LOTE-NUM-2    TO WS-NUM-2
+
+                       PERFORM P200-INICIO-CALC THRU P200-FIM-CALC
+
+                       MOVE WS-OPERADOR TO LOTE-SAI-OPERADOR
+                       MOVE WS-NUM-1    TO LOTE-SAI-NUM-1
+                       MOVE WS-NUM-2    TO LOTE-SAI-NUM-2
+                       MOVE WS-RESULT   TO LOTE-SAI-RESULT
+
+                       IF WS-CALCULO-VALIDO EQUAL 'S'
+                           MOVE "OK"      TO LOTE-SAI-SITUACAO
+                           PERFORM P600-INICIO-HISTORICO
+                               THRU P600-FIM-HISTORICO
+                       ELSE
+                           MOVE "REJEITADO" TO LOTE-SAI-SITUACAO
+                       END-IF
+
+                       WRITE LOTE-LINHA-SAIDA FROM WS-LINHA-LOTE-SAIDA
+               END-READ
+           END-PERFORM
+
+           CLOSE ENTRADA-LOTE
+           CLOSE SAIDA-LOTE.
+       P500-FIM-LOTE.
+
+       P600-INICIO-HISTORICO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           MOVE WS-DATA-SISTEMA TO HIST-DATA
+           MOVE WS-HORA-SISTEMA TO HIST-HORA
+           MOVE WS-OPERADOR     TO HIST-OPERADOR
+           MOVE WS-NUM-1        TO HIST-NUM-1
+           MOVE WS-NUM-2        TO HIST-NUM-2
+           MOVE WS-RESULT       TO HIST-RESULT
+
+           OPEN EXTEND HISTORICO
+           IF WS-STATUS-HISTORICO EQUAL 35
+               OPEN OUTPUT HISTORICO
+           END-IF
+
+           WRITE HIST-LINHA FROM WS-LINHA-HISTORICO
+
+           CLOSE HISTORICO.
+       P600-FIM-HISTORICO.
+
        END PROGRAM CALCULOS.
