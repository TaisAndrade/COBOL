@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRO-CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DADOS ASSIGN
+           'CAMINHO DO ARQUIVO\DADOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-STATUS-ARQUIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DADOS.
+       01 INFO-CLIENTE.
+           COPY INFO-CLIENTE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-ARQUIVO            PIC 99.
+       77 WS-OPCAO-MENU                PIC 9.
+       01 WS-INFO-CLIENTE.
+           COPY INFO-CLIENTE
+               REPLACING ==COD-CLIENTE==  BY ==WS-COD-CLIENTE==
+                         ==NOME-CLIENTE== BY ==WS-NOME-CLIENTE==
+                         ==TEL-CLIENTE==  BY ==WS-TEL-CLIENTE==.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "***** CADASTRO DE CLIENTES ***** ".
+           MOVE 0 TO WS-OPCAO-MENU.
+
+           OPEN I-O DADOS
+
+           PERFORM UNTIL WS-OPCAO-MENU EQUAL 9
+               DISPLAY " "
+               DISPLAY "1 - INCLUIR CLIENTE"
+               DISPLAY "2 - ALTERAR CLIENTE"
+               DISPLAY "3 - EXCLUIR CLIENTE"
+               DISPLAY "4 - CONSULTAR CLIENTE"
+               DISPLAY "9 - SAIR"
+               DISPLAY "OPCAO: " WITH NO ADVANCING
+               ACCEPT WS-OPCAO-MENU
+
+               EVALUATE WS-OPCAO-MENU
+                   WHEN 1
+                       PERFORM P100-INCLUIR
+                   WHEN 2
+                       PERFORM P200-ALTERAR
+                   WHEN 3
+                       PERFORM P300-EXCLUIR
+                   WHEN 4
+                       PERFORM P400-CONSULTAR
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA."
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE DADOS
+
+           STOP RUN.
+
+       P100-INCLUIR.
+           DISPLAY "CODIGO DO CLIENTE: " WITH NO ADVANCING
+           ACCEPT WS-COD-CLIENTE
+           DISPLAY "NOME DO CLIENTE: " WITH NO ADVANCING
+           ACCEPT WS-NOME-CLIENTE
+           DISPLAY "TELEFONE DO CLIENTE: " WITH NO ADVANCING
+           ACCEPT WS-TEL-CLIENTE
+
+           MOVE WS-COD-CLIENTE  TO COD-CLIENTE
+           MOVE WS-NOME-CLIENTE TO NOME-CLIENTE
+           MOVE WS-TEL-CLIENTE  TO TEL-CLIENTE
+
+           WRITE INFO-CLIENTE
+               INVALID KEY
+                   DISPLAY "JA EXISTE CLIENTE COM O CODIGO: "
+                           WS-COD-CLIENTE
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE INCLUIDO COM SUCESSO."
+           END-WRITE.
+
+       P200-ALTERAR.
+           DISPLAY "CODIGO DO CLIENTE A ALTERAR: " WITH NO ADVANCING
+           ACCEPT WS-COD-CLIENTE
+           MOVE WS-COD-CLIENTE TO COD-CLIENTE
+
+           READ DADOS
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO PARA O CODIGO: "
+                           WS-COD-CLIENTE
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL: " NOME-CLIENTE
+                   DISPLAY "NOVO NOME (EM BRANCO MANTEM O ATUAL): "
+                           WITH NO ADVANCING
+                   ACCEPT WS-NOME-CLIENTE
+                   IF WS-NOME-CLIENTE NOT = SPACES
+                       MOVE WS-NOME-CLIENTE TO NOME-CLIENTE
+                   END-IF
+
+                   DISPLAY "TELEFONE ATUAL: " TEL-CLIENTE
+                   DISPLAY "NOVO TELEFONE (EM BRANCO MANTEM O ATUAL): "
+                           WITH NO ADVANCING
+                   ACCEPT WS-TEL-CLIENTE
+                   IF WS-TEL-CLIENTE NOT = SPACES
+                       MOVE WS-TEL-CLIENTE TO TEL-CLIENTE
+                   END-IF
+
+                   REWRITE INFO-CLIENTE
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR O CLIENTE: "
+                                   WS-COD-CLIENTE
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE ALTERADO COM SUCESSO."
+                   END-REWRITE
+           END-READ.
+
+       P300-EXCLUIR.
+           DISPLAY "CODIGO DO CLIENTE A EXCLUIR: " WITH NO ADVANCING
+           ACCEPT WS-COD-CLIENTE
+           MOVE WS-COD-CLIENTE TO COD-CLIENTE
+
+           DELETE DADOS
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO PARA O CODIGO: "
+                           WS-COD-CLIENTE
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE EXCLUIDO COM SUCESSO."
+           END-DELETE.
+
+       P400-CONSULTAR.
+           DISPLAY "CODIGO DO CLIENTE: " WITH NO ADVANCING
+           ACCEPT WS-COD-CLIENTE
+           MOVE WS-COD-CLIENTE TO COD-CLIENTE
+
+           READ DADOS
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO PARA O CODIGO: "
+                           WS-COD-CLIENTE
+               NOT INVALID KEY
+                   DISPLAY "COD. CLIENTE: " COD-CLIENTE
+                           " NOME: " NOME-CLIENTE
+                           " TELEFONE: " TEL-CLIENTE
+           END-READ.
+
+       END PROGRAM CADASTRO-CLIENTE.
